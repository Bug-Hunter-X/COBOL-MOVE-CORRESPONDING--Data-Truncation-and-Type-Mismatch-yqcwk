@@ -0,0 +1,84 @@
+      ******************************************************************
+      *  PROGRAM-ID.  DBXTRACT
+      *
+      *  Batch extract of the DB-RECORD master into a fixed-width feed
+      *  for the downstream reporting system (see DBXTRECT for the
+      *  documented column layout).  Run after UPDMAST's update cycle
+      *  so the extract reflects that run's matched and corrected
+      *  records; reads DB-MASTER-FILE sequentially in key order and
+      *  writes one DB-EXTRACT-RECORD per row.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DBXTRACT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DB-MASTER-FILE ASSIGN TO "DBMASTER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS DB-CUST-ID
+               FILE STATUS IS WS-DB-MASTER-STATUS.
+
+           SELECT DB-EXTRACT-FILE ASSIGN TO "DBEXTRCT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DB-MASTER-FILE.
+           COPY DBRECRD.
+
+       FD  DB-EXTRACT-FILE.
+           COPY DBXTRECT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                    PIC X(1)     VALUE "N".
+           88  WS-EOF                    VALUE "Y".
+
+       01  WS-DB-MASTER-STATUS          PIC X(2)     VALUE "00".
+
+       01  WS-COUNTERS.
+           05  WC-RECORDS-READ          PIC 9(9)     VALUE ZERO.
+           05  WC-RECORDS-EXTRACTED     PIC 9(9)     VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-EXTRACT-ONE-RECORD UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  DB-MASTER-FILE
+           IF WS-DB-MASTER-STATUS NOT = "00"
+               DISPLAY "DBXTRACT: DB-MASTER-FILE OPEN FAILED, STATUS = "
+                   WS-DB-MASTER-STATUS
+               MOVE "Y" TO WS-EOF-SW
+           END-IF
+           OPEN OUTPUT DB-EXTRACT-FILE
+           IF NOT WS-EOF
+               PERFORM 1100-READ-MASTER
+           END-IF.
+
+       1100-READ-MASTER.
+           READ DB-MASTER-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WC-RECORDS-READ
+           END-READ.
+
+       2000-EXTRACT-ONE-RECORD.
+           MOVE DB-CUST-ID TO DBX-CUST-ID
+           MOVE DB-NAME    TO DBX-NAME
+           MOVE DB-AGE     TO DBX-AGE
+           WRITE DB-EXTRACT-RECORD
+           ADD 1 TO WC-RECORDS-EXTRACTED
+           PERFORM 1100-READ-MASTER.
+
+       9000-TERMINATE.
+           CLOSE DB-MASTER-FILE
+           CLOSE DB-EXTRACT-FILE
+           DISPLAY "DBXTRACT: RECORDS READ      = " WC-RECORDS-READ
+           DISPLAY "DBXTRACT: RECORDS EXTRACTED = "
+               WC-RECORDS-EXTRACTED.
