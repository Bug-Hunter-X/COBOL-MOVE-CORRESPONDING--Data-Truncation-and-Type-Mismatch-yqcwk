@@ -0,0 +1,102 @@
+      ******************************************************************
+      *  PROGRAM-ID.  CUSLKUP
+      *
+      *  Random-access lookup/correction service for the DB-RECORD
+      *  master.  Callers no longer have to read DB-MASTER-FILE
+      *  sequentially to find one customer: CUSLKUP keeps the indexed
+      *  file open across calls and fetches or corrects a single row
+      *  keyed on DB-CUST-ID.
+      *
+      *  CUSL-RETURN-CODE on return:
+      *    00 - request completed
+      *    10 - READ: no row exists for CUSL-CUST-ID
+      *    99 - unrecognized CUSL-FUNCTION, OPEN failed, or WRIT/
+      *         insert failed
+      *
+      *  WRIT fetches-or-corrects: if CUSL-CUST-ID already has a row
+      *  it is REWRITten with CUSL-NAME/CUSL-AGE; if not (the req006
+      *  correction screen is fixing a record that was rejected to the
+      *  suspense queue under req001 and so was never written to
+      *  DB-RECORD at all), a new row is WRITten instead, so an
+      *  operator can apply a same-day fix to either kind of flagged
+      *  record through one function code.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSLKUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DB-MASTER-FILE ASSIGN TO "DBMASTER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS DB-CUST-ID
+               FILE STATUS IS WS-DB-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DB-MASTER-FILE.
+           COPY DBRECRD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-RETURN-CODE               PIC 9(2)      VALUE ZERO.
+       01  WS-DB-MASTER-STATUS          PIC X(2)      VALUE "00".
+
+       LINKAGE SECTION.
+           COPY CUSLCALL.
+
+       PROCEDURE DIVISION USING LOOKUP-REQUEST.
+       0000-MAINLINE.
+           MOVE ZERO TO WS-RETURN-CODE
+           EVALUATE CUSL-FUNCTION
+               WHEN "OPEN"
+                   OPEN I-O DB-MASTER-FILE
+                   IF WS-DB-MASTER-STATUS NOT = "00"
+                       MOVE 99 TO WS-RETURN-CODE
+                   END-IF
+               WHEN "READ"
+                   PERFORM 1000-READ-BY-KEY
+               WHEN "WRIT"
+                   PERFORM 2000-REWRITE-BY-KEY
+               WHEN "CLOS"
+                   CLOSE DB-MASTER-FILE
+               WHEN OTHER
+                   MOVE 99 TO WS-RETURN-CODE
+           END-EVALUATE
+           MOVE WS-RETURN-CODE TO CUSL-RETURN-CODE
+           GOBACK.
+
+       1000-READ-BY-KEY.
+           MOVE CUSL-CUST-ID TO DB-CUST-ID
+           READ DB-MASTER-FILE
+               INVALID KEY
+                   MOVE 10 TO WS-RETURN-CODE
+               NOT INVALID KEY
+                   MOVE DB-NAME TO CUSL-NAME
+                   MOVE DB-AGE  TO CUSL-AGE
+           END-READ.
+
+       2000-REWRITE-BY-KEY.
+           MOVE CUSL-CUST-ID TO DB-CUST-ID
+           READ DB-MASTER-FILE
+               INVALID KEY
+                   PERFORM 2010-INSERT-NEW-RECORD
+               NOT INVALID KEY
+                   PERFORM 2020-REWRITE-EXISTING-RECORD
+           END-READ.
+
+       2010-INSERT-NEW-RECORD.
+           MOVE CUSL-NAME    TO DB-NAME
+           MOVE CUSL-AGE     TO DB-AGE
+           WRITE DB-RECORD
+               INVALID KEY
+                   MOVE 99 TO WS-RETURN-CODE
+           END-WRITE.
+
+       2020-REWRITE-EXISTING-RECORD.
+           MOVE CUSL-NAME TO DB-NAME
+           MOVE CUSL-AGE  TO DB-AGE
+           REWRITE DB-RECORD
+               INVALID KEY
+                   MOVE 99 TO WS-RETURN-CODE
+           END-REWRITE.
