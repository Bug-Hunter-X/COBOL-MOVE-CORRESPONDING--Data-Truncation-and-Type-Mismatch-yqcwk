@@ -0,0 +1,601 @@
+      ******************************************************************
+      *  PROGRAM-ID.  UPDMAST
+      *
+      *  Batch update of the DB-RECORD master from incoming
+      *  WS-RECORD transactions (see bug.cob / bugSolution.cob for
+      *  the MOVE CORRESPONDING problem this job replaces).
+      *
+      *  Every field moved from WS-RECORD into DB-RECORD that would
+      *  overflow its DB-RECORD target is logged to TRUNC-RPT-FILE
+      *  with the key, the full source value and the value actually
+      *  stored, so truncated records can be reviewed same-day.
+      *
+      *  A WS-RECORD that is oversized or non-numeric is rejected
+      *  outright: it is written to SUSPENSE-FILE with a reason code
+      *  and is never written to DB-RECORD at all.
+      *
+      *  Every record successfully transferred is also logged through
+      *  the AUDITWR subprogram, which writes one audit-trail row per
+      *  transfer (timestamp, job/run-id, WS-RECORD in, DB-RECORD out).
+      *
+      *  At end-of-job, 9100-RECONCILE-BATCH compares records read
+      *  against matched/rejected counts, and compares the WS-AGE
+      *  control total (every numeric WS-AGE read) against the
+      *  DB-AGE control total (every DB-AGE written) less the ages of
+      *  rejected records, so a mismatch in either check drives the
+      *  batch out of balance - not just two numbers printed for a
+      *  human to subtract. It prints a one-page summary to
+      *  RECON-RPT-FILE so operations can sign off on the run.
+      *
+      *  DB-MASTER-FILE is an indexed file keyed on DB-CUST-ID so that
+      *  same-day ad hoc lookups and corrections (CUSLKUP, CORRSCRN)
+      *  can fetch a single customer without a sequential pass of the
+      *  whole master; this job still builds it with one WRITE per
+      *  incoming record, in input order, but opens it ACCESS MODE
+      *  DYNAMIC rather than SEQUENTIAL so a duplicate-key WRITE can
+      *  fall back to a keyed READ/REWRITE (see 2066 below) instead of
+      *  only ever failing. WSINPUT is still expected in ascending,
+      *  unique DB-CUST-ID order; a WRITE that gets an unexpected
+      *  status from something other than that known restart overlap
+      *  is caught on WS-DB-MASTER-STATUS and the record is parked to
+      *  SUSPENSE-FILE with reason DB-WRITE-ERROR instead of abending
+      *  the job.
+      *
+      *  Every WS-CKPT-INTERVAL records handled - written OR rejected,
+      *  2090-ADVANCE-CHECKPOINT counts both so a run of rejects alone
+      *  still advances the checkpoint - and again at a clean
+      *  end-of-job, 2080-WRITE-CHECKPOINT appends a row to CKPTFILE
+      *  recording the key of the last WS-RECORD handled. If CKPTFILE
+      *  already holds a row when this job starts, that is treated as
+      *  a restart: WS-RECORDs up to and including that key are
+      *  skipped (they were already disposed of - written or rejected
+      *  - on the earlier, interrupted run) and DB-MASTER-FILE is
+      *  opened I-O instead of rebuilt from empty, so a mid-run
+      *  failure costs only the records after the last checkpoint.
+      *  Deleting CKPTFILE is how operations tells this job to build
+      *  DB-MASTER-FILE from scratch again on the next run.
+      *
+      *  The checkpoint interval still means an abend can land between
+      *  two checkpoints, after records past the last checkpointed
+      *  key were already disposed of. On restart those records are
+      *  not skipped by key comparison alone, so they are reprocessed:
+      *    - A record that was WRITTEN gets a duplicate-key status
+      *      back from WRITE DB-RECORD, and 2066-REAPPLY-ALREADY-
+      *      WRITTEN treats that as the record having already been
+      *      applied - it REWRITEs the same values and counts the
+      *      record as written - rather than misclassifying known-
+      *      good, already-applied data as a DB-WRITE-ERROR suspense
+      *      entry. WS-IS-RESTART-RUN gates this fallback, but it is
+      *      not left armed for the rest of the run: the first WRITE
+      *      that succeeds cleanly (status "00") proves this run has
+      *      caught up past the earlier run's last disposed record,
+      *      so 2000-PROCESS-ONE-RECORD turns WS-IS-RESTART-RUN back
+      *      off right there. A genuine duplicate-key data error
+      *      later in the run therefore still parks to SUSPENSE-FILE
+      *      as DB-WRITE-ERROR, the same as a non-restart run.
+      *    - A record that was REJECTED has no key-based file to
+      *      catch the repeat (SUSPENSE-FILE is a plain sequential
+      *      append log), so while WS-IS-RESTART-RUN is still armed,
+      *      2061-CHECK-SUSPENSE-DUPLICATE scans SUSPENSE-FILE for a
+      *      row already carrying this WS-CUST-ID and reason code
+      *      before 2060-WRITE-SUSPENSE-RECORD appends another one.
+      *      TRUNC-RPT-FILE has the same latent gap if a transfer
+      *      ever actually truncates (WS-NAME/WS-AGE are sized to
+      *      match DB-NAME/DB-AGE today, so that path is dormant); it
+      *      is not given the same scan because there is nothing live
+      *      to protect yet - see IMPLEMENTATION_STATUS.md.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UPDMAST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WS-INPUT-FILE ASSIGN TO "WSINPUT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT DB-MASTER-FILE ASSIGN TO "DBMASTER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DB-CUST-ID
+               FILE STATUS IS WS-DB-MASTER-STATUS.
+
+           SELECT TRUNC-RPT-FILE ASSIGN TO "TRUNCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRUNC-FILE-STATUS.
+
+           SELECT SUSPENSE-FILE ASSIGN TO "SUSPENSE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-FILE-STATUS.
+
+           SELECT RECON-RPT-FILE ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WS-INPUT-FILE.
+           COPY WSRECRD.
+
+       FD  DB-MASTER-FILE.
+           COPY DBRECRD.
+
+       FD  TRUNC-RPT-FILE.
+       01  TRUNC-RPT-RECORD             PIC X(81).
+
+       FD  SUSPENSE-FILE.
+           COPY SUSPREC.
+
+       FD  RECON-RPT-FILE.
+       01  RECON-RPT-RECORD             PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+           COPY CKPTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-SW                PIC X(1)     VALUE "N".
+               88  WS-EOF                VALUE "Y".
+           05  WS-VALIDATION-SW         PIC X(1)     VALUE "P".
+               88  WS-VALIDATION-PASSED  VALUE "P".
+               88  WS-VALIDATION-FAILED  VALUE "F".
+
+       01  WS-REJECT-REASON             PIC X(16).
+
+       01  WS-LIMITS.
+           05  WS-DB-AGE-MAX            PIC 9(9)     VALUE ZERO.
+           05  WS-CKPT-INTERVAL         PIC 9(9)     VALUE 5.
+
+       01  WS-DB-MASTER-STATUS          PIC X(2)     VALUE "00".
+       01  WS-TRUNC-FILE-STATUS         PIC X(2)     VALUE "00".
+       01  WS-SUSPENSE-FILE-STATUS      PIC X(2)     VALUE "00".
+       01  WS-RECON-FILE-STATUS         PIC X(2)     VALUE "00".
+       01  WS-CKPT-FILE-STATUS          PIC X(2)     VALUE "00".
+
+       01  WS-RESTART-FLAGS.
+           05  WS-RESTART-SW            PIC X(1)     VALUE "N".
+               88  WS-RESTART-MODE       VALUE "Y".
+           05  WS-CKPT-EOF-SW           PIC X(1)     VALUE "N".
+               88  WS-CKPT-EOF           VALUE "Y".
+           05  WS-RESTART-RUN-SW        PIC X(1)     VALUE "N".
+               88  WS-IS-RESTART-RUN     VALUE "Y".
+
+       01  WS-RESTART-KEY                PIC X(10)    VALUE SPACES.
+
+       01  WS-SUSPENSE-SCAN-FLAGS.
+           05  WS-SUSPENSE-DUP-SW       PIC X(1)     VALUE "N".
+               88  WS-SUSPENSE-DUP-FOUND     VALUE "Y".
+               88  WS-SUSPENSE-DUP-NOT-FOUND VALUE "N".
+           05  WS-SUSPENSE-SCAN-EOF-SW  PIC X(1)     VALUE "N".
+               88  WS-SUSPENSE-SCAN-EOF      VALUE "Y".
+
+       01  WS-REAPPLY-NAME               PIC X(30).
+       01  WS-REAPPLY-AGE                PIC 9(3).
+
+       01  WS-JOB-ID                    PIC X(8)     VALUE "UPDMAST".
+       01  WS-RUN-ID                    PIC X(8).
+
+           COPY AUDTCALL.
+
+       01  WS-COUNTERS.
+           05  WC-RECORDS-READ          PIC 9(9)     VALUE ZERO.
+           05  WC-RECORDS-WRITTEN       PIC 9(9)     VALUE ZERO.
+           05  WC-RECORDS-REJECTED      PIC 9(9)     VALUE ZERO.
+           05  WC-RECORDS-PROCESSED     PIC 9(9)     VALUE ZERO.
+           05  WC-TRUNCATED-FIELDS      PIC 9(9)     VALUE ZERO.
+           05  WC-RECORDS-SKIPPED       PIC 9(9)     VALUE ZERO.
+           05  WC-WS-AGE-CONTROL-TOTAL  PIC 9(11)    VALUE ZERO.
+           05  WC-DB-AGE-CONTROL-TOTAL  PIC 9(11)    VALUE ZERO.
+           05  WC-REJECTED-AGE-CONTROL-TOTAL
+                                        PIC 9(11)    VALUE ZERO.
+
+       01  WS-EXPECTED-DB-AGE-TOTAL     PIC 9(11)    VALUE ZERO.
+
+       01  WS-RECON-FLAGS.
+           05  WS-RECON-SW              PIC X(1).
+               88  WS-RECON-BALANCED     VALUE "Y".
+               88  WS-RECON-OUT-OF-BAL   VALUE "N".
+
+           COPY TRUNCREC.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ONE-RECORD UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           PERFORM 9100-RECONCILE-BATCH
+           CLOSE RECON-RPT-FILE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           COMPUTE WS-DB-AGE-MAX = (10 ** LENGTH OF DB-AGE) - 1
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUN-ID
+           PERFORM 1050-LOAD-RESTART-KEY
+           OPEN INPUT  WS-INPUT-FILE
+           PERFORM 1060-OPEN-OUTPUT-FILES
+           MOVE "OPEN"    TO AUDR-FUNCTION
+           CALL "AUDITWR" USING AUDIT-REQUEST
+           IF WS-RESTART-MODE
+               PERFORM 1070-SKIP-COMPLETED-RECORDS
+           ELSE
+               PERFORM 1100-READ-INPUT
+           END-IF.
+
+      *    Reads CKPTFILE's append log end to end; the last row in it
+      *    (if any) is the most recent checkpoint and puts this run
+      *    into restart mode.
+       1050-LOAD-RESTART-KEY.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+               PERFORM UNTIL WS-CKPT-EOF
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET WS-CKPT-EOF TO TRUE
+                       NOT AT END
+                           MOVE CKPT-LAST-KEY TO WS-RESTART-KEY
+                           SET WS-RESTART-MODE TO TRUE
+                           SET WS-IS-RESTART-RUN TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *    A restart must open DB-MASTER-FILE I-O so the rows an
+      *    earlier, interrupted run already wrote survive; the other
+      *    output files are extended rather than recreated so their
+      *    exception detail from that earlier run is not lost. A
+      *    fresh run (no checkpoint found) opens everything OUTPUT, as
+      *    before.
+       1060-OPEN-OUTPUT-FILES.
+           IF WS-RESTART-MODE
+               OPEN I-O DB-MASTER-FILE
+               PERFORM 1061-EXTEND-TRUNC-RPT-FILE
+               PERFORM 1062-EXTEND-SUSPENSE-FILE
+               PERFORM 1063-EXTEND-RECON-RPT-FILE
+           ELSE
+               OPEN OUTPUT DB-MASTER-FILE
+               OPEN OUTPUT TRUNC-RPT-FILE
+               OPEN OUTPUT SUSPENSE-FILE
+               OPEN OUTPUT RECON-RPT-FILE
+           END-IF.
+
+       1061-EXTEND-TRUNC-RPT-FILE.
+           OPEN EXTEND TRUNC-RPT-FILE
+           IF WS-TRUNC-FILE-STATUS = "35"
+               OPEN OUTPUT TRUNC-RPT-FILE
+           END-IF.
+
+       1062-EXTEND-SUSPENSE-FILE.
+           OPEN EXTEND SUSPENSE-FILE
+           IF WS-SUSPENSE-FILE-STATUS = "35"
+               OPEN OUTPUT SUSPENSE-FILE
+           END-IF.
+
+       1063-EXTEND-RECON-RPT-FILE.
+           OPEN EXTEND RECON-RPT-FILE
+           IF WS-RECON-FILE-STATUS = "35"
+               OPEN OUTPUT RECON-RPT-FILE
+           END-IF.
+
+      *    Reads past every WS-RECORD already applied on the earlier
+      *    run (key not greater than WS-RESTART-KEY) without counting
+      *    it as read this run. The first key past the checkpoint is
+      *    left in the input buffer, counted, and handed to the normal
+      *    0000-MAINLINE loop to process, same as a fresh run's first
+      *    record.
+       1070-SKIP-COMPLETED-RECORDS.
+           PERFORM WITH TEST BEFORE
+                   UNTIL WS-EOF OR NOT WS-RESTART-MODE
+               READ WS-INPUT-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       IF WS-CUST-ID > WS-RESTART-KEY
+                           MOVE "N" TO WS-RESTART-SW
+                           PERFORM 1105-COUNT-INPUT-RECORD
+                       ELSE
+                           ADD 1 TO WC-RECORDS-SKIPPED
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       1100-READ-INPUT.
+           READ WS-INPUT-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+               NOT AT END
+                   PERFORM 1105-COUNT-INPUT-RECORD
+           END-READ.
+
+       1105-COUNT-INPUT-RECORD.
+           ADD 1 TO WC-RECORDS-READ
+           IF WS-AGE NUMERIC
+               ADD WS-AGE TO WC-WS-AGE-CONTROL-TOTAL
+           END-IF.
+
+       2000-PROCESS-ONE-RECORD.
+           PERFORM 2050-VALIDATE-RECORD
+           IF WS-VALIDATION-PASSED
+               MOVE SPACES      TO DB-RECORD
+               MOVE WS-CUST-ID   TO DB-CUST-ID
+               PERFORM 2100-TRANSFER-NAME
+               PERFORM 2200-TRANSFER-AGE
+               WRITE DB-RECORD
+               IF WS-DB-MASTER-STATUS = "00"
+                   MOVE "N" TO WS-RESTART-RUN-SW
+                   PERFORM 2065-RECORD-SUCCESSFUL-WRITE
+               ELSE
+                   IF WS-IS-RESTART-RUN AND WS-DB-MASTER-STATUS = "22"
+                       PERFORM 2066-REAPPLY-ALREADY-WRITTEN
+                   ELSE
+                       MOVE "DB-WRITE-ERROR" TO WS-REJECT-REASON
+                       PERFORM 2060-WRITE-SUSPENSE-RECORD
+                   END-IF
+               END-IF
+           ELSE
+               PERFORM 2060-WRITE-SUSPENSE-RECORD
+           END-IF
+           PERFORM 2090-ADVANCE-CHECKPOINT
+           PERFORM 1100-READ-INPUT.
+
+      *    Pre-move gate: checks WS-NAME length against DB-NAME's
+      *    capacity and confirms WS-AGE is numeric and fits DB-AGE's
+      *    digit limit, before 2000-PROCESS-ONE-RECORD ever moves a
+      *    field into DB-RECORD. Sets WS-VALIDATION-PASSED/FAILED so
+      *    the caller gets a single pass/fail condition per record.
+       2050-VALIDATE-RECORD.
+           SET WS-VALIDATION-PASSED TO TRUE
+           MOVE SPACES               TO WS-REJECT-REASON
+           IF LENGTH OF WS-NAME > LENGTH OF DB-NAME
+               IF WS-NAME(LENGTH OF DB-NAME + 1:) NOT = SPACES
+                   SET WS-VALIDATION-FAILED TO TRUE
+                   MOVE "NAME-TOO-LONG" TO WS-REJECT-REASON
+               END-IF
+           END-IF
+           IF WS-VALIDATION-PASSED
+               IF WS-AGE NOT NUMERIC
+                   SET WS-VALIDATION-FAILED TO TRUE
+                   MOVE "AGE-NON-NUMERIC" TO WS-REJECT-REASON
+               ELSE
+                   IF WS-AGE > WS-DB-AGE-MAX
+                       SET WS-VALIDATION-FAILED TO TRUE
+                       MOVE "AGE-OUT-OF-RANGE" TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    Guards against re-parking the same reject twice when a
+      *    restart reprocesses a WS-RECORD that was already rejected
+      *    in the earlier run's checkpoint gap (SUSPENSE-FILE has no
+      *    key, so duplicate detection has to be a scan, and it is
+      *    only worth the cost while WS-IS-RESTART-RUN is still
+      *    armed).
+       2060-WRITE-SUSPENSE-RECORD.
+           SET WS-SUSPENSE-DUP-NOT-FOUND TO TRUE
+           IF WS-IS-RESTART-RUN
+               PERFORM 2061-CHECK-SUSPENSE-DUPLICATE
+           END-IF
+           IF WS-SUSPENSE-DUP-NOT-FOUND
+               MOVE WS-CUST-ID        TO SUSP-CUST-ID
+               MOVE WS-REJECT-REASON  TO SUSP-REASON-CODE
+               MOVE WS-NAME            TO SUSP-NAME
+               MOVE WS-AGE             TO SUSP-AGE
+               WRITE SUSPENSE-RECORD
+               ADD 1 TO WC-RECORDS-REJECTED
+               IF WS-AGE NUMERIC
+                   ADD WS-AGE TO WC-REJECTED-AGE-CONTROL-TOTAL
+               END-IF
+           END-IF.
+
+      *    SUSPENSE-FILE is open EXTEND for the rest of the run, which
+      *    only supports WRITE, so the scan closes it, reopens it
+      *    INPUT to read end to end, then reopens it EXTEND again so
+      *    2060 can keep appending.
+       2061-CHECK-SUSPENSE-DUPLICATE.
+           MOVE "N" TO WS-SUSPENSE-SCAN-EOF-SW
+           CLOSE SUSPENSE-FILE
+           OPEN INPUT SUSPENSE-FILE
+           PERFORM UNTIL WS-SUSPENSE-SCAN-EOF OR WS-SUSPENSE-DUP-FOUND
+               READ SUSPENSE-FILE
+                   AT END
+                       SET WS-SUSPENSE-SCAN-EOF TO TRUE
+                   NOT AT END
+                       IF SUSP-CUST-ID = WS-CUST-ID
+                               AND SUSP-REASON-CODE = WS-REJECT-REASON
+                           SET WS-SUSPENSE-DUP-FOUND TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE SUSPENSE-FILE
+           OPEN EXTEND SUSPENSE-FILE.
+
+       2065-RECORD-SUCCESSFUL-WRITE.
+           ADD 1 TO WC-RECORDS-WRITTEN
+           ADD DB-AGE TO WC-DB-AGE-CONTROL-TOTAL
+           PERFORM 2070-WRITE-AUDIT-ROW.
+
+      *    A restart can reprocess a WS-RECORD that was already
+      *    written on the earlier, interrupted run but never made it
+      *    into a checkpoint (the gap between WS-CKPT-INTERVAL rows).
+      *    WRITE DB-RECORD then fails with a duplicate-key status
+      *    "22", not a real data problem, so the row is re-read and
+      *    REWRITten with this record's values (idempotent - it is
+      *    the same WS-RECORD applying the same transfer again) and
+      *    counted as a normal successful write rather than parked to
+      *    SUSPENSE-FILE.
+       2066-REAPPLY-ALREADY-WRITTEN.
+           MOVE DB-NAME TO WS-REAPPLY-NAME
+           MOVE DB-AGE  TO WS-REAPPLY-AGE
+           READ DB-MASTER-FILE
+               INVALID KEY
+                   MOVE "DB-WRITE-ERROR" TO WS-REJECT-REASON
+                   PERFORM 2060-WRITE-SUSPENSE-RECORD
+               NOT INVALID KEY
+                   MOVE WS-REAPPLY-NAME TO DB-NAME
+                   MOVE WS-REAPPLY-AGE  TO DB-AGE
+                   REWRITE DB-RECORD
+                   PERFORM 2065-RECORD-SUCCESSFUL-WRITE
+           END-READ.
+
+       2070-WRITE-AUDIT-ROW.
+           MOVE "WRIT"            TO AUDR-FUNCTION
+           MOVE "BATCH-XFER"      TO AUDR-TRAN-TYPE
+           MOVE WS-JOB-ID          TO AUDR-JOB-ID
+           MOVE WS-RUN-ID          TO AUDR-RUN-ID
+           MOVE WS-CUST-ID         TO AUDR-CUST-ID
+           MOVE WS-NAME            TO AUDR-BEFORE-NAME
+           MOVE WS-AGE             TO AUDR-BEFORE-AGE
+           MOVE DB-NAME            TO AUDR-AFTER-NAME
+           MOVE DB-AGE             TO AUDR-AFTER-AGE
+           CALL "AUDITWR" USING AUDIT-REQUEST.
+
+      *    Appends one row to CKPTFILE recording the key just
+      *    written, so a rerun after a mid-batch failure knows where
+      *    to resume. Called every WS-CKPT-INTERVAL transfers and once
+      *    more at a clean end-of-job.
+       2080-WRITE-CHECKPOINT.
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           MOVE WS-JOB-ID             TO CKPT-JOB-ID
+           MOVE WS-RUN-ID             TO CKPT-RUN-ID
+           MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+           MOVE WS-CUST-ID            TO CKPT-LAST-KEY
+           MOVE WC-RECORDS-WRITTEN    TO CKPT-RECORDS-DONE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *    Advances the checkpoint every WS-CKPT-INTERVAL records
+      *    handled, written or rejected alike, so 1070-SKIP-COMPLETED-
+      *    RECORDS skips a restart past a rejected WS-RECORD the same
+      *    way it skips one that was written - neither kind is
+      *    reprocessed just because it fell in the gap between two
+      *    checkpoints.
+       2090-ADVANCE-CHECKPOINT.
+           ADD 1 TO WC-RECORDS-PROCESSED
+           IF FUNCTION MOD(WC-RECORDS-PROCESSED,
+                   WS-CKPT-INTERVAL) = 0
+               PERFORM 2080-WRITE-CHECKPOINT
+           END-IF.
+
+       2100-TRANSFER-NAME.
+           MOVE WS-NAME(1:LENGTH OF DB-NAME) TO DB-NAME
+           IF LENGTH OF WS-NAME > LENGTH OF DB-NAME
+               IF WS-NAME(LENGTH OF DB-NAME + 1:) NOT = SPACES
+                   PERFORM 2110-LOG-NAME-TRUNCATION
+               END-IF
+           END-IF.
+
+       2110-LOG-NAME-TRUNCATION.
+           MOVE WS-CUST-ID        TO TR-CUST-ID
+           MOVE "WS-NAME"         TO TR-FIELD-NAME
+           MOVE WS-NAME           TO TR-SOURCE-VALUE
+           MOVE DB-NAME           TO TR-STORED-VALUE
+           PERFORM 2900-WRITE-TRUNC-LINE
+           ADD 1 TO WC-TRUNCATED-FIELDS.
+
+       2200-TRANSFER-AGE.
+           IF WS-AGE > WS-DB-AGE-MAX
+               MOVE WS-DB-AGE-MAX TO DB-AGE
+               PERFORM 2210-LOG-AGE-TRUNCATION
+           ELSE
+               MOVE WS-AGE         TO DB-AGE
+           END-IF.
+
+       2210-LOG-AGE-TRUNCATION.
+           MOVE WS-CUST-ID        TO TR-CUST-ID
+           MOVE "WS-AGE"          TO TR-FIELD-NAME
+           MOVE WS-AGE             TO TR-SOURCE-VALUE
+           MOVE DB-AGE             TO TR-STORED-VALUE
+           PERFORM 2900-WRITE-TRUNC-LINE
+           ADD 1 TO WC-TRUNCATED-FIELDS.
+
+       2900-WRITE-TRUNC-LINE.
+           MOVE SPACES            TO TRUNC-RPT-RECORD
+           MOVE TRUNC-REPORT-LINE TO TRUNC-RPT-RECORD
+           WRITE TRUNC-RPT-RECORD.
+
+       9000-TERMINATE.
+           IF WC-RECORDS-PROCESSED > ZERO
+               PERFORM 2080-WRITE-CHECKPOINT
+           END-IF
+           CLOSE WS-INPUT-FILE
+           CLOSE DB-MASTER-FILE
+           CLOSE TRUNC-RPT-FILE
+           CLOSE SUSPENSE-FILE
+           MOVE "CLOS"    TO AUDR-FUNCTION
+           CALL "AUDITWR" USING AUDIT-REQUEST
+           DISPLAY "UPDMAST: RECORDS READ      = " WC-RECORDS-READ
+           DISPLAY "UPDMAST: RECORDS WRITTEN   = " WC-RECORDS-WRITTEN
+           DISPLAY "UPDMAST: RECORDS REJECTED  = " WC-RECORDS-REJECTED
+           DISPLAY "UPDMAST: FIELDS TRUNCATED  = " WC-TRUNCATED-FIELDS
+           DISPLAY "UPDMAST: RECORDS SKIPPED   = " WC-RECORDS-SKIPPED.
+
+      *    Balances two independent checks: the record-count check
+      *    (read = written + rejected) and an age-value check (every
+      *    numeric WS-AGE read must land either in the DB-AGE control
+      *    total, if the record was written, or in the rejected-age
+      *    total, if it was not) - req004's control total is compared
+      *    against DB-RECORD, not just printed for a human to
+      *    subtract.
+       9100-RECONCILE-BATCH.
+           SET WS-RECON-BALANCED TO TRUE
+           IF WC-RECORDS-READ NOT =
+                   WC-RECORDS-WRITTEN + WC-RECORDS-REJECTED
+               SET WS-RECON-OUT-OF-BAL TO TRUE
+           END-IF
+           COMPUTE WS-EXPECTED-DB-AGE-TOTAL =
+               WC-WS-AGE-CONTROL-TOTAL - WC-REJECTED-AGE-CONTROL-TOTAL
+           IF WC-DB-AGE-CONTROL-TOTAL NOT = WS-EXPECTED-DB-AGE-TOTAL
+               SET WS-RECON-OUT-OF-BAL TO TRUE
+           END-IF
+           MOVE "UPDMAST BATCH RECONCILIATION SUMMARY"
+                                       TO RECON-RPT-RECORD
+           WRITE RECON-RPT-RECORD
+           MOVE SPACES                TO RECON-RPT-RECORD
+           WRITE RECON-RPT-RECORD
+           STRING "RECORDS READ       : " WC-RECORDS-READ
+               DELIMITED BY SIZE INTO RECON-RPT-RECORD
+           WRITE RECON-RPT-RECORD
+           STRING "RECORDS MATCHED    : " WC-RECORDS-WRITTEN
+               DELIMITED BY SIZE INTO RECON-RPT-RECORD
+           WRITE RECON-RPT-RECORD
+           STRING "FIELDS TRUNCATED   : " WC-TRUNCATED-FIELDS
+               DELIMITED BY SIZE INTO RECON-RPT-RECORD
+           WRITE RECON-RPT-RECORD
+           STRING "RECORDS REJECTED   : " WC-RECORDS-REJECTED
+               DELIMITED BY SIZE INTO RECON-RPT-RECORD
+           WRITE RECON-RPT-RECORD
+           STRING "RECORDS SKIPPED (RESTART) : " WC-RECORDS-SKIPPED
+               DELIMITED BY SIZE INTO RECON-RPT-RECORD
+           WRITE RECON-RPT-RECORD
+           MOVE SPACES                TO RECON-RPT-RECORD
+           WRITE RECON-RPT-RECORD
+           STRING "WS-AGE CONTROL TOTAL (INPUT)  : "
+               WC-WS-AGE-CONTROL-TOTAL
+               DELIMITED BY SIZE INTO RECON-RPT-RECORD
+           WRITE RECON-RPT-RECORD
+           STRING "DB-AGE CONTROL TOTAL (OUTPUT) : "
+               WC-DB-AGE-CONTROL-TOTAL
+               DELIMITED BY SIZE INTO RECON-RPT-RECORD
+           WRITE RECON-RPT-RECORD
+           STRING "DB-AGE CONTROL TOTAL (EXPECTED) : "
+               WS-EXPECTED-DB-AGE-TOTAL
+               DELIMITED BY SIZE INTO RECON-RPT-RECORD
+           WRITE RECON-RPT-RECORD
+           MOVE SPACES                TO RECON-RPT-RECORD
+           WRITE RECON-RPT-RECORD
+           IF WS-RECON-BALANCED
+               MOVE "RECONCILIATION STATUS : BALANCED - OK TO SIGN OFF"
+                                       TO RECON-RPT-RECORD
+           ELSE
+               MOVE "RECONCILIATION STATUS : OUT OF BALANCE - REVIEW"
+                                       TO RECON-RPT-RECORD
+           END-IF
+           WRITE RECON-RPT-RECORD
+           DISPLAY "UPDMAST: " RECON-RPT-RECORD.
