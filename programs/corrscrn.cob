@@ -0,0 +1,238 @@
+      ******************************************************************
+      *  PROGRAM-ID.  CORRSCRN
+      *
+      *  Online maintenance screen for records flagged by UPDMAST
+      *  (truncated on transfer, or rejected to SUSPENSE-FILE).  An
+      *  operator keys in a customer ID, CORRSCRN shows the original
+      *  flagged WS-NAME/WS-AGE value from SUSPENSE-FILE side-by-side
+      *  with what is currently stored in DB-RECORD (fetched through
+      *  CUSLKUP), and keys in a corrected name/age.  The correction
+      *  is rewritten straight into DB-RECORD through CUSLKUP and
+      *  logged through AUDITWR (AUDR-TRAN-TYPE "ONLINE-COR") the same
+      *  way UPDMAST logs a batch transfer, so a same-day fix never
+      *  needs a programmer to run an ad hoc job.
+      *
+      *  A blank customer ID (or "END") at the key prompt ends the
+      *  session.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CORRSCRN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUSPENSE-FILE ASSIGN TO "SUSPENSE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUSPENSE-FILE.
+           COPY SUSPREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-JOB-ID                    PIC X(8)     VALUE "CORRSCRN".
+       01  WS-RUN-ID                    PIC X(8).
+
+       01  WS-KEY-ENTRY                 PIC X(10).
+
+       01  WS-SUSPENSE-FILE-STATUS      PIC X(2)     VALUE "00".
+
+       01  WS-CURRENT-NAME              PIC X(30).
+       01  WS-CURRENT-AGE               PIC X(3).
+
+       01  WS-ORIG-NAME                 PIC X(30).
+       01  WS-ORIG-AGE                  PIC X(3).
+       01  WS-ORIG-REASON               PIC X(16).
+
+       01  WS-NEW-NAME                  PIC X(30).
+       01  WS-NEW-AGE                   PIC X(3).
+
+       01  WS-MESSAGE                   PIC X(40).
+
+       01  WS-SESSION-FLAGS.
+           05  WS-DONE-SW               PIC X(1)     VALUE "N".
+               88  WS-DONE               VALUE "Y".
+           05  WS-FOUND-SW              PIC X(1)     VALUE "N".
+               88  WS-CUST-FOUND         VALUE "Y".
+               88  WS-CUST-NOT-FOUND     VALUE "N".
+           05  WS-FLAGGED-SW            PIC X(1)     VALUE "N".
+               88  WS-FLAGGED-FOUND      VALUE "Y".
+               88  WS-FLAGGED-NOT-FOUND  VALUE "N".
+           05  WS-SUSPENSE-EOF-SW       PIC X(1)     VALUE "N".
+               88  WS-SUSPENSE-EOF       VALUE "Y".
+           05  WS-VALIDATION-SW         PIC X(1)     VALUE "P".
+               88  WS-VALIDATION-PASSED  VALUE "P".
+               88  WS-VALIDATION-FAILED  VALUE "F".
+
+           COPY CUSLCALL.
+           COPY AUDTCALL.
+
+       SCREEN SECTION.
+       01  KEY-ENTRY-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1  VALUE "CORRSCRN - FLAGGED RECORD CORR".
+           05  LINE 3  COLUMN 1  VALUE "CUSTOMER ID (BLANK/END EXITS):".
+           05  LINE 3  COLUMN 32 PIC X(10) USING WS-KEY-ENTRY.
+
+       01  CORRECTION-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1  VALUE "CORRSCRN - FLAGGED RECORD CORR".
+           05  LINE 3  COLUMN 1  VALUE "CUSTOMER ID: ".
+           05  LINE 3  COLUMN 14 PIC X(10) FROM WS-KEY-ENTRY.
+           05  LINE 5  COLUMN 1  VALUE "FIELD    ORIGINAL      CURRENT".
+           05  LINE 6  COLUMN 1  VALUE "NAME".
+           05  LINE 6  COLUMN 10 PIC X(30) FROM WS-ORIG-NAME.
+           05  LINE 6  COLUMN 44 PIC X(30) FROM WS-CURRENT-NAME.
+           05  LINE 7  COLUMN 1  VALUE "AGE".
+           05  LINE 7  COLUMN 10 PIC X(3)  FROM WS-ORIG-AGE.
+           05  LINE 7  COLUMN 44 PIC X(3)  FROM WS-CURRENT-AGE.
+           05  LINE 8  COLUMN 1  VALUE "REASON FLAGGED: ".
+           05  LINE 8  COLUMN 17 PIC X(16) FROM WS-ORIG-REASON.
+           05  LINE 10 COLUMN 1  VALUE "CORRECTED NAME : ".
+           05  LINE 10 COLUMN 18 PIC X(30) USING WS-NEW-NAME.
+           05  LINE 11 COLUMN 1  VALUE "CORRECTED AGE  : ".
+           05  LINE 11 COLUMN 18 PIC X(3)  USING WS-NEW-AGE.
+           05  LINE 13 COLUMN 1  PIC X(40) FROM WS-MESSAGE.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ONE-CORRECTION UNTIL WS-DONE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUN-ID
+           OPEN INPUT SUSPENSE-FILE
+           IF WS-SUSPENSE-FILE-STATUS NOT = "00"
+               DISPLAY "CORRSCRN: SUSPENSE-FILE UNAVAILABLE, STATUS = "
+                   WS-SUSPENSE-FILE-STATUS
+               SET WS-DONE TO TRUE
+           END-IF
+           MOVE "OPEN" TO CUSL-FUNCTION
+           CALL "CUSLKUP" USING LOOKUP-REQUEST
+           MOVE "OPEN" TO AUDR-FUNCTION
+           CALL "AUDITWR" USING AUDIT-REQUEST.
+
+      *    A flagged customer ID may have no DB-RECORD row yet at all -
+      *    req001 parks an oversized/non-numeric WS-RECORD to
+      *    SUSPENSE-FILE without ever writing one. So the master
+      *    lookup and the suspense-detail lookup both run before
+      *    deciding there is nothing to correct; either one finding
+      *    the customer is enough to show the correction screen, and
+      *    2050-APPLY-CORRECTION's CUSLKUP WRIT call inserts a new row
+      *    when none existed instead of requiring one to already be
+      *    there.
+       2000-PROCESS-ONE-CORRECTION.
+           PERFORM 2010-PROMPT-FOR-KEY
+           IF NOT WS-DONE
+               PERFORM 2020-LOOKUP-CURRENT-RECORD
+               PERFORM 2030-FIND-FLAGGED-DETAIL
+               IF WS-CUST-FOUND OR WS-FLAGGED-FOUND
+                   PERFORM 2040-DISPLAY-AND-ACCEPT-CORRECTION
+                   PERFORM 2050-APPLY-CORRECTION
+               ELSE
+                   MOVE "CUSTOMER NOT FOUND ON MASTER OR SUSPENSE"
+                                           TO WS-MESSAGE
+                   DISPLAY WS-MESSAGE
+               END-IF
+           END-IF.
+
+       2010-PROMPT-FOR-KEY.
+           MOVE SPACES TO WS-KEY-ENTRY
+           DISPLAY KEY-ENTRY-SCREEN
+           ACCEPT KEY-ENTRY-SCREEN
+           IF WS-KEY-ENTRY = SPACES OR WS-KEY-ENTRY = "END"
+               SET WS-DONE TO TRUE
+           END-IF.
+
+       2020-LOOKUP-CURRENT-RECORD.
+           MOVE WS-KEY-ENTRY TO CUSL-CUST-ID
+           MOVE "READ"       TO CUSL-FUNCTION
+           CALL "CUSLKUP" USING LOOKUP-REQUEST
+           IF CUSL-RETURN-CODE = ZERO
+               SET WS-CUST-FOUND TO TRUE
+               MOVE CUSL-NAME TO WS-CURRENT-NAME
+               MOVE CUSL-AGE  TO WS-CURRENT-AGE
+           ELSE
+               SET WS-CUST-NOT-FOUND TO TRUE
+               MOVE SPACES TO WS-CURRENT-NAME WS-CURRENT-AGE
+           END-IF.
+
+       2030-FIND-FLAGGED-DETAIL.
+           SET WS-FLAGGED-NOT-FOUND TO TRUE
+           MOVE SPACES TO WS-ORIG-NAME WS-ORIG-AGE WS-ORIG-REASON
+           CLOSE SUSPENSE-FILE
+           OPEN INPUT SUSPENSE-FILE
+           MOVE "N" TO WS-SUSPENSE-EOF-SW
+           PERFORM UNTIL WS-SUSPENSE-EOF OR WS-FLAGGED-FOUND
+               READ SUSPENSE-FILE
+                   AT END
+                       SET WS-SUSPENSE-EOF TO TRUE
+                   NOT AT END
+                       IF SUSP-CUST-ID = WS-KEY-ENTRY
+                           SET WS-FLAGGED-FOUND TO TRUE
+                           MOVE SUSP-NAME        TO WS-ORIG-NAME
+                           MOVE SUSP-AGE          TO WS-ORIG-AGE
+                           MOVE SUSP-REASON-CODE  TO WS-ORIG-REASON
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       2040-DISPLAY-AND-ACCEPT-CORRECTION.
+           MOVE SPACES TO WS-NEW-NAME WS-NEW-AGE WS-MESSAGE
+           DISPLAY CORRECTION-SCREEN
+           ACCEPT CORRECTION-SCREEN.
+
+      *    Same pre-move gate as UPDMAST's 2050-VALIDATE-RECORD: an
+      *    operator-keyed age that is blank or non-numeric must never
+      *    reach CUSLKUP's WRIT, since MOVE into DB-AGE's PIC 9(3)
+      *    would silently coerce it (spaces to 000, "12A" to 012)
+      *    instead of failing.
+       2045-VALIDATE-NEW-AGE.
+           SET WS-VALIDATION-PASSED TO TRUE
+           IF WS-NEW-AGE NOT NUMERIC
+               SET WS-VALIDATION-FAILED TO TRUE
+           END-IF.
+
+       2050-APPLY-CORRECTION.
+           PERFORM 2045-VALIDATE-NEW-AGE
+           IF WS-VALIDATION-FAILED
+               MOVE "CORRECTED AGE REJECTED - MUST BE NUMERIC"
+                                       TO WS-MESSAGE
+           ELSE
+               MOVE WS-KEY-ENTRY TO CUSL-CUST-ID
+               MOVE WS-NEW-NAME  TO CUSL-NAME
+               MOVE WS-NEW-AGE   TO CUSL-AGE
+               MOVE "WRIT"       TO CUSL-FUNCTION
+               CALL "CUSLKUP" USING LOOKUP-REQUEST
+               IF CUSL-RETURN-CODE = ZERO
+                   PERFORM 2060-WRITE-AUDIT-ROW
+                   MOVE "CORRECTION APPLIED" TO WS-MESSAGE
+               ELSE
+                   MOVE "CORRECTION FAILED - SEE OPERATIONS"
+                                           TO WS-MESSAGE
+               END-IF
+           END-IF
+           DISPLAY CORRECTION-SCREEN.
+
+       2060-WRITE-AUDIT-ROW.
+           MOVE "WRIT"           TO AUDR-FUNCTION
+           MOVE "ONLINE-COR"     TO AUDR-TRAN-TYPE
+           MOVE WS-JOB-ID         TO AUDR-JOB-ID
+           MOVE WS-RUN-ID         TO AUDR-RUN-ID
+           MOVE WS-KEY-ENTRY      TO AUDR-CUST-ID
+           MOVE WS-CURRENT-NAME   TO AUDR-BEFORE-NAME
+           MOVE WS-CURRENT-AGE    TO AUDR-BEFORE-AGE
+           MOVE WS-NEW-NAME       TO AUDR-AFTER-NAME
+           MOVE WS-NEW-AGE        TO AUDR-AFTER-AGE
+           CALL "AUDITWR" USING AUDIT-REQUEST.
+
+       9000-TERMINATE.
+           CLOSE SUSPENSE-FILE
+           MOVE "CLOS" TO CUSL-FUNCTION
+           CALL "CUSLKUP" USING LOOKUP-REQUEST
+           MOVE "CLOS" TO AUDR-FUNCTION
+           CALL "AUDITWR" USING AUDIT-REQUEST
+           DISPLAY "CORRSCRN: SESSION ENDED".
