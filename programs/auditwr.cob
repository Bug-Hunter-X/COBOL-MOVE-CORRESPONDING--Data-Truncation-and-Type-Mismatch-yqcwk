@@ -0,0 +1,72 @@
+      ******************************************************************
+      *  PROGRAM-ID.  AUDITWR
+      *
+      *  Shared audit-trail writer for DB-RECORD changes.  Any job
+      *  that moves data into DB-RECORD (UPDMAST's batch transfer,
+      *  CORRSCRN's online correction) CALLs this subprogram instead
+      *  of opening AUDIT-TRAIL-FILE itself, so there is exactly one
+      *  audit record format and one place that writes it.
+      *
+      *  LS-FUNCTION drives what happens on a given CALL:
+      *    "OPEN" - open the audit trail for this job run, appending
+      *             to whatever history already exists (a prior
+      *             UPDMAST batch run, CORRSCRN online corrections)
+      *             rather than wiping it out
+      *    "WRIT" - stamp the current date/time and write one row
+      *    "CLOS" - close the audit trail
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITWR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITTRL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-TRAIL-FILE.
+           COPY AUDTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-RETURN-CODE               PIC 9(2)      VALUE ZERO.
+       01  WS-AUDIT-FILE-STATUS         PIC X(2)      VALUE "00".
+
+       LINKAGE SECTION.
+           COPY AUDTCALL.
+
+       PROCEDURE DIVISION USING AUDIT-REQUEST.
+       0000-MAINLINE.
+           MOVE ZERO TO WS-RETURN-CODE
+           EVALUATE AUDR-FUNCTION
+               WHEN "OPEN"
+                   PERFORM 1050-OPEN-AUDIT-TRAIL
+               WHEN "WRIT"
+                   PERFORM 1000-WRITE-AUDIT-ROW
+               WHEN "CLOS"
+                   CLOSE AUDIT-TRAIL-FILE
+               WHEN OTHER
+                   MOVE 99 TO WS-RETURN-CODE
+           END-EVALUATE
+           MOVE WS-RETURN-CODE TO AUDR-RETURN-CODE
+           GOBACK.
+
+       1050-OPEN-AUDIT-TRAIL.
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF.
+
+       1000-WRITE-AUDIT-ROW.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE AUDR-JOB-ID           TO AUD-JOB-ID
+           MOVE AUDR-RUN-ID           TO AUD-RUN-ID
+           MOVE AUDR-TRAN-TYPE        TO AUD-TRAN-TYPE
+           MOVE AUDR-CUST-ID          TO AUD-CUST-ID
+           MOVE AUDR-BEFORE-NAME      TO AUD-BEFORE-NAME
+           MOVE AUDR-BEFORE-AGE       TO AUD-BEFORE-AGE
+           MOVE AUDR-AFTER-NAME       TO AUD-AFTER-NAME
+           MOVE AUDR-AFTER-AGE        TO AUD-AFTER-AGE
+           WRITE AUDIT-RECORD.
